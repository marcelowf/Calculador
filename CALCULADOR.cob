@@ -6,39 +6,208 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WK-LOG-FILE ASSIGN TO 'LOGFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-LOG-FILE-STATUS.
+
+           SELECT WK-USER-FILE ASSIGN TO 'USERFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-USER-NAME
+               FILE STATUS IS WK-USER-FILE-STATUS.
+
+           SELECT WK-TRANS-FILE ASSIGN TO 'TRANFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-TRANS-FILE-STATUS.
+
+           SELECT WK-RESULT-FILE ASSIGN TO 'RESTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-RESULT-FILE-STATUS.
+
+           SELECT WK-REPORT-FILE ASSIGN TO 'RPTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-REPORT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY 'FILES.cob'.
+
        WORKING-STORAGE SECTION.
            COPY 'BOOK.cob'.
 
-       PROCEDURE DIVISION.
+      ******************************************************************
+      * Area recebida do sistema quando o programa e executado como um
+      * passo de JCL com PARM (EXEC PGM=CALCULADOR,PARM='...'). O
+      * PARM chega como um unico parametro: um binario de comprimento
+      * seguido do texto informado no PARM, na convencao usual de
+      * programas COBOL batch.
+      ******************************************************************
+       LINKAGE SECTION.
+       01  WK-PARM-AREA.
+           05  WK-PARM-LEN                PIC S9(4) COMP.
+           05  WK-PARM-TEXT                PIC X(24).
+
+       PROCEDURE DIVISION USING WK-PARM-AREA.
        Start-Program.
+           PERFORM Initialize-Program.
            PERFORM Identify-User.
            PERFORM Validation-User.
-           PERFORM Read-Input.
-           PERFORM Make-Decision.
-           PERFORM Process-Data.
-           PERFORM Display-Result.
+           IF WK-BATCH-MODE
+               PERFORM Process-Batch
+           ELSE
+               PERFORM Process-Interactive
+           END-IF.
            PERFORM End-Program.
 
+       Initialize-Program.
+           OPEN EXTEND WK-LOG-FILE.
+           IF WK-LOG-FILE-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR LOGFILE - STATUS '
+                   WK-LOG-FILE-STATUS
+               PERFORM End-Program
+           END-IF.
+           MOVE 'S' TO WK-LOG-OPEN-SW.
+           OPEN INPUT WK-USER-FILE.
+           IF WK-USER-FILE-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR USERFILE - STATUS '
+                   WK-USER-FILE-STATUS
+               PERFORM End-Program
+           END-IF.
+           MOVE 'S' TO WK-USER-FILE-OPEN-SW.
+
+      ******************************************************************
+      * Identifica o usuario e o modo de execucao. Quando o programa
+      * roda como job submetido (PARM informado via JCL), usa o valor
+      * recebido em WK-PARM-AREA; caso contrario mantem o ACCEPT
+      * interativo original.
+      ******************************************************************
        Identify-User.
-           DISPLAY 'Nome: '  NO ADVANCING. ACCEPT WK-NAME.
-           DISPLAY 'Nivel: '  NO ADVANCING. ACCEPT WK-LEVEL. 
+           IF WK-PARM-LEN > 0
+               MOVE WK-PARM-TEXT TO WK-PARM-CARD
+               MOVE WK-PARM-NAME  TO WK-NAME
+               MOVE WK-PARM-LEVEL TO WK-LEVEL
+               MOVE WK-PARM-MODE  TO WK-RUN-MODE
+               DISPLAY 'Execucao via PARM: ' WK-NAME ' ' WK-LEVEL
+                   ' ' WK-RUN-MODE
+           ELSE
+               DISPLAY 'Nome: '  NO ADVANCING
+               ACCEPT WK-NAME
+               DISPLAY 'Nivel: '  NO ADVANCING
+               ACCEPT WK-LEVEL
+               DISPLAY 'Modo (I=Interativo / B=Lote): ' NO ADVANCING
+               ACCEPT WK-RUN-MODE
+           END-IF.
            ACCEPT WK-DATE FROM DATE YYYYMMDD.
 
+      ******************************************************************
+      * Conduz a sessao interativa, permitindo mais de um calculo na
+      * mesma execucao, para que os registradores de memoria (M+/M-/
+      * MR/MC) tenham, de fato, uma conta anterior para acumular.
+      ******************************************************************
+       Process-Interactive.
+           MOVE 'S' TO WK-CONTINUE-SW.
+           PERFORM Process-One-Interactive UNTIL NOT WK-CONTINUE.
+
+       Process-One-Interactive.
+           PERFORM Read-Input.
+           PERFORM Validate-Input.
+           IF WK-INPUT-VALID
+               PERFORM Make-Decision
+               IF WK-INPUT-VALID
+                   PERFORM Process-Data
+                   PERFORM Display-Result
+               END-IF
+           END-IF.
+           DISPLAY 'Outra operacao? (S/N): ' NO ADVANCING.
+           ACCEPT WK-CONTINUE-SW.
+
        Read-Input.
            DISPLAY 'Primeiro valor: ' NO ADVANCING. ACCEPT WK-N01.
            DISPLAY 'Operacao: ' NO ADVANCING. ACCEPT WK-SIN.
-           DISPLAY 'Segundo valor: '  NO ADVANCING. ACCEPT WK-N02.  
-       
+           DISPLAY 'Segundo valor: '  NO ADVANCING. ACCEPT WK-N02.
+           DISPLAY 'Precisao (MON/INT/EXT): ' NO ADVANCING.
+           ACCEPT WK-PREC-MODE.
+
+      ******************************************************************
+      * Confere se WK-N01/WK-N02 sao numericos, se a operacao informada
+      * existe na tabela de autorizacao, se o divisor nao e zero e se
+      * a raiz quadrada nao e de numero negativo, antes de acionar o
+      * Make-Decision. Evita o abend de um DIVIDE por zero, de uma
+      * conta com lixo digitado ou de uma operacao inexistente - e, em
+      * lote, rejeita so a transacao, sem encerrar o job inteiro.
+      ******************************************************************
+       Validate-Input.
+           MOVE 'S' TO WK-INPUT-VALID-SW.
+           IF WK-N01 NOT NUMERIC OR WK-N02 NOT NUMERIC
+               DISPLAY 'ERRO: VALOR INFORMADO NAO E NUMERICO - N01='
+                   WK-N01 ' SIN=' WK-SIN ' N02=' WK-N02
+               MOVE 'N' TO WK-INPUT-VALID-SW
+           END-IF.
+           IF WK-INPUT-VALID
+               PERFORM Check-Sin-Valid
+               IF NOT WK-SIN-VALID
+                   DISPLAY 'ERRO: OPERACAO INVALIDA - N01=' WK-N01
+                       ' SIN=' WK-SIN ' N02=' WK-N02
+                   MOVE 'N' TO WK-INPUT-VALID-SW
+               END-IF
+           END-IF.
+           IF WK-INPUT-VALID
+               IF (WK-SIN = '/ ' OR WK-SIN = 'r ') AND WK-N02 = ZERO
+                   DISPLAY 'ERRO: DIVISOR IGUAL A ZERO - N01=' WK-N01
+                       ' SIN=' WK-SIN ' N02=' WK-N02
+                   MOVE 'N' TO WK-INPUT-VALID-SW
+               END-IF
+           END-IF.
+           IF WK-INPUT-VALID
+               IF WK-SIN = 'q ' AND WK-N01 < ZERO
+                   DISPLAY 'ERRO: RAIZ DE NUMERO NEGATIVO - N01=' WK-N01
+                       ' SIN=' WK-SIN ' N02=' WK-N02
+                   MOVE 'N' TO WK-INPUT-VALID-SW
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * Confere se WK-SIN e um dos codigos de operacao cadastrados na
+      * tabela de autorizacao (WK-AUTH-TABLE), reaproveitando a mesma
+      * tabela usada por Check-Authorization.
+      ******************************************************************
+       Check-Sin-Valid.
+           MOVE 'N' TO WK-SIN-VALID-SW.
+           SET WK-AUTH-IDX TO 1.
+           SEARCH WK-AUTH-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WK-AUTH-SIN (WK-AUTH-IDX) = WK-SIN
+                   MOVE 'S' TO WK-SIN-VALID-SW
+           END-SEARCH.
+
+      ******************************************************************
+      * Confere o nivel digitado contra o arquivo mestre de usuarios
+      * (WK-USER-FILE) em vez de aceitar o valor informado sem
+      * credencial alguma.
+      ******************************************************************
        Validation-User.
-           DISPLAY '=========================='
-           
-           IF ADM
-               DISPLAY 'Bem Vindo ADM ' WK-NAME
-           ELSE IF USER OR COWORKER
-               DISPLAY 'Bem Vindo USUARIO ' WK-NAME
+           DISPLAY '=========================='.
+           PERFORM Lookup-User.
+           IF WK-USER-FOUND
+               IF WK-USER-LEVEL NOT = WK-LEVEL
+                   DISPLAY 'NIVEL INFORMADO NAO CONFERE COM CADASTRO'
+                   PERFORM End-Program
+               END-IF
+               IF ADM
+                   DISPLAY 'Bem Vindo ADM ' WK-NAME
+               ELSE
+                   IF USER OR COWORKER
+                       DISPLAY 'Bem Vindo USUARIO ' WK-NAME
+                   ELSE
+                       DISPLAY 'ACESSO NEGADO'
+                       PERFORM End-Program
+                   END-IF
+               END-IF
            ELSE
-               DISPLAY 'ACESSO NEGADO'
+               DISPLAY 'USUARIO NAO CADASTRADO'
                PERFORM End-Program
            END-IF.
 
@@ -46,44 +215,340 @@
            ' DE ' WK-YEAR-SYS.
            DISPLAY '=========================='.
 
+       Lookup-User.
+           MOVE 'N' TO WK-USER-FOUND-SW.
+           MOVE WK-NAME TO WK-USER-NAME.
+           READ WK-USER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WK-USER-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'S' TO WK-USER-FOUND-SW
+           END-READ.
+
+      ******************************************************************
+      * Conduz as transacoes de WK-TRANS-FILE, uma por linha, gravando
+      * o resultado de cada uma em WK-RESULT-FILE, para processamento
+      * de um lote inteiro sem operador no terminal.
+      ******************************************************************
+       Process-Batch.
+           OPEN INPUT WK-TRANS-FILE.
+           IF WK-TRANS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR TRANFILE - STATUS '
+                   WK-TRANS-FILE-STATUS
+               PERFORM End-Program
+           END-IF.
+           MOVE 'S' TO WK-TRANS-FILE-OPEN-SW.
+           OPEN OUTPUT WK-RESULT-FILE.
+           IF WK-RESULT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR RESTFILE - STATUS '
+                   WK-RESULT-FILE-STATUS
+               PERFORM End-Program
+           END-IF.
+           MOVE 'S' TO WK-RESULT-FILE-OPEN-SW.
+           PERFORM Read-Trans-Record.
+           PERFORM Process-One-Trans UNTIL WK-TRANS-EOF.
+
+       Read-Trans-Record.
+           READ WK-TRANS-FILE
+               AT END
+                   MOVE 'S' TO WK-TRANS-EOF-SW
+               NOT AT END
+                   MOVE WK-TRANS-N01 TO WK-N01
+                   MOVE WK-TRANS-SIN TO WK-SIN
+                   MOVE WK-TRANS-N02 TO WK-N02
+                   MOVE WK-TRANS-PREC TO WK-PREC-MODE
+           END-READ.
+
+       Process-One-Trans.
+           PERFORM Validate-Input.
+           IF WK-INPUT-VALID
+               PERFORM Make-Decision
+               IF WK-INPUT-VALID
+                   PERFORM Process-Data
+                   PERFORM Display-Result
+               END-IF
+           END-IF.
+           PERFORM Read-Trans-Record.
+
+      ******************************************************************
+      * Consulta a tabela de autorizacao uma unica vez (Check-
+      * Authorization) e so executa a operacao se o nivel do usuario
+      * estiver liberado para ela; caso contrario rejeita a conta -
+      * sem gravar log/resultado - em vez de deixar a operacao passar
+      * batida como acontecia so com o 'm' antes desta revisao.
+      ******************************************************************
        Make-Decision.
-           EVALUATE WK-SIN
-               WHEN '+' PERFORM ADDITION
-               WHEN '-' PERFORM SUBTRACTION
-               WHEN '/' PERFORM DIVISIONN
-               WHEN 'x' PERFORM MULTIPLICATION
-               WHEN 'm' IF ADM OR COWORKER PERFORM AVERAGE END-IF
-               WHEN OTHER 
-                   DISPLAY 'Opcao invalida'
-                   PERFORM End-Program
-           END-EVALUATE.
+           PERFORM Check-Authorization.
+           IF WK-AUTH-OK
+               EVALUATE WK-SIN
+                   WHEN '+'
+                       PERFORM ADDITION
+                       PERFORM Update-Summary
+                   WHEN '-'
+                       PERFORM SUBTRACTION
+                       PERFORM Update-Summary
+                   WHEN '/'
+                       PERFORM DIVISIONN
+                       PERFORM Update-Summary
+                   WHEN 'x'
+                       PERFORM MULTIPLICATION
+                       PERFORM Update-Summary
+                   WHEN 'm'
+                       PERFORM AVERAGE
+                       PERFORM Update-Summary
+                   WHEN '%'
+                       PERFORM PERCENTAGE
+                       PERFORM Update-Summary
+                   WHEN '^'
+                       PERFORM POWER
+                       PERFORM Update-Summary
+                   WHEN 'q'
+                       PERFORM SQUARE-ROOT
+                       PERFORM Update-Summary
+                   WHEN 'r'
+                       PERFORM RESTO-DIVISAO
+                       PERFORM Update-Summary
+                   WHEN 'M+'
+                       PERFORM MEMORY-PLUS
+                       PERFORM Update-Summary
+                   WHEN 'M-'
+                       PERFORM MEMORY-MINUS
+                       PERFORM Update-Summary
+                   WHEN 'MR'
+                       PERFORM MEMORY-RECALL
+                       PERFORM Update-Summary
+                   WHEN 'MC'
+                       PERFORM MEMORY-CLEAR
+                       PERFORM Update-Summary
+                   WHEN OTHER
+                       DISPLAY 'Opcao invalida'
+                       PERFORM End-Program
+               END-EVALUATE
+           ELSE
+               DISPLAY 'ACESSO NEGADO PARA A OPERACAO INFORMADA'
+               MOVE 'N' TO WK-INPUT-VALID-SW
+           END-IF.
+
+      ******************************************************************
+      * Soma 1 ao contador da operacao/nivel correspondente na tabela
+      * de controle, para alimentar o relatorio de fim de execucao.
+      ******************************************************************
+       Update-Summary.
+           SET WK-SUM-IDX TO 1.
+           SEARCH WK-SUM-SIN-TABLE
+               AT END
+                   CONTINUE
+               WHEN WK-SUM-SIN-TABLE (WK-SUM-IDX) = WK-SIN
+                   IF ADM
+                       ADD 1 TO WK-SUM-ADM-QTD (WK-SUM-IDX)
+                   ELSE
+                       IF COWORKER
+                           ADD 1 TO WK-SUM-COL-QTD (WK-SUM-IDX)
+                       ELSE
+                           ADD 1 TO WK-SUM-USU-QTD (WK-SUM-IDX)
+                       END-IF
+                   END-IF
+           END-SEARCH.
+
+      ******************************************************************
+      * Consulta a tabela de autorizacao (WK-AUTH-TABLE) para saber se
+      * o nivel do usuario logado pode executar a operacao WK-SIN.
+      ******************************************************************
+       Check-Authorization.
+           MOVE 'N' TO WK-AUTH-OK-SW.
+           SET WK-AUTH-IDX TO 1.
+           SEARCH WK-AUTH-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WK-AUTH-SIN (WK-AUTH-IDX) = WK-SIN
+                   PERFORM Test-Auth-Level
+           END-SEARCH.
+
+       Test-Auth-Level.
+           IF ADM AND WK-AUTH-ADM-SW (WK-AUTH-IDX) = 'S'
+               MOVE 'S' TO WK-AUTH-OK-SW
+           END-IF.
+           IF USER AND WK-AUTH-USU-SW (WK-AUTH-IDX) = 'S'
+               MOVE 'S' TO WK-AUTH-OK-SW
+           END-IF.
+           IF COWORKER AND WK-AUTH-COL-SW (WK-AUTH-IDX) = 'S'
+               MOVE 'S' TO WK-AUTH-OK-SW
+           END-IF.
 
        Process-Data.
            ADDITION.
-               ADD WK-N01 WK-N02 TO WK-RES.
-               MOVE WK-RES TO WK-RES-MASK.
-           
+               COMPUTE WK-RES = WK-N01 + WK-N02.
+               PERFORM Format-Result.
+
            SUBTRACTION.
                SUBTRACT WK-N02 FROM WK-N01 GIVING WK-RES.
-               MOVE WK-RES TO WK-RES-MASK.
-           
+               PERFORM Format-Result.
+
            DIVISIONN.
                DIVIDE WK-N01 BY WK-N02 GIVING WK-RES.
-               MOVE WK-RES TO WK-RES-MASK.
-           
+               PERFORM Format-Result.
+
            MULTIPLICATION.
                MULTIPLY WK-N01 BY WK-N02 GIVING WK-RES.
-               MOVE WK-RES TO WK-RES-MASK.
-           
+               PERFORM Format-Result.
+
            AVERAGE.
                COMPUTE WK-RES = (WK-N01 + WK-N02) / 2.
-               MOVE WK-RES TO WK-RES-MASK.
+               PERFORM Format-Result.
+
+           PERCENTAGE.
+               COMPUTE WK-RES = (WK-N01 * WK-N02) / 100.
+               PERFORM Format-Result.
+
+           POWER.
+               COMPUTE WK-RES = WK-N01 ** WK-N02
+                   ON SIZE ERROR
+                       DISPLAY 'ERRO: POTENCIA FORA DA FAIXA PERMITIDA'
+                       MOVE ZERO TO WK-RES
+               END-COMPUTE.
+               PERFORM Format-Result.
+
+           SQUARE-ROOT.
+               COMPUTE WK-RES = WK-N01 ** 0,5.
+               PERFORM Format-Result.
+
+           RESTO-DIVISAO.
+               DIVIDE WK-N01 BY WK-N02 GIVING WK-RES-WHOLE
+                   REMAINDER WK-RES.
+               PERFORM Format-Result.
 
+      ******************************************************************
+      * Registrador de memoria: acumula/recupera/zera um valor que
+      * atravessa varias contas da mesma execucao (M+, M-, MR, MC),
+      * sem precisar anotar resultado intermediario em papel.
+      ******************************************************************
+           MEMORY-PLUS.
+               ADD WK-RES TO WK-MEM-REG.
+               PERFORM Format-Result.
+
+           MEMORY-MINUS.
+               SUBTRACT WK-RES FROM WK-MEM-REG.
+               PERFORM Format-Result.
+
+           MEMORY-RECALL.
+               MOVE WK-MEM-REG TO WK-RES.
+               MOVE WK-MEM-REG TO WK-N01.
+               PERFORM Format-Result.
+
+           MEMORY-CLEAR.
+               MOVE ZERO TO WK-MEM-REG.
+               MOVE ZERO TO WK-RES.
+               PERFORM Format-Result.
+
+      ******************************************************************
+      * Formata WK-RES em WK-RES-MASK de acordo com WK-PREC-MODE: MON
+      * arredonda em 2 decimais (valor monetario), INT arredonda para
+      * numero inteiro, EXT mantem 4 decimais arredondados. Evita ter
+      * uma mascara fixa quando o tipo de conta exige outra precisao.
+      ******************************************************************
+       Format-Result.
+           EVALUATE TRUE
+               WHEN WK-PREC-WHOLE
+                   COMPUTE WK-RES-WHOLE ROUNDED = WK-RES
+                   MOVE WK-RES-WHOLE TO WK-RES-EDIT-WHOLE
+                   MOVE WK-RES-EDIT-WHOLE TO WK-RES-MASK
+               WHEN WK-PREC-EXT
+                   COMPUTE WK-RES-4DEC ROUNDED = WK-RES
+                   MOVE WK-RES-4DEC TO WK-RES-EDIT-EXT
+                   MOVE WK-RES-EDIT-EXT TO WK-RES-MASK
+               WHEN OTHER
+                   COMPUTE WK-RES-2DEC ROUNDED = WK-RES
+                   MOVE WK-RES-2DEC TO WK-RES-EDIT-MONEY
+                   MOVE WK-RES-EDIT-MONEY TO WK-RES-MASK
+           END-EVALUATE.
+
+      ******************************************************************
+      * Grava no arquivo de log a transacao completa (quem executou,
+      * quando, o que foi informado e o resultado obtido), para trilha
+      * de auditoria de todos os calculos feitos no dia.
+      ******************************************************************
        Display-Result.
-           DISPLAY 'Resultado: ' WK-RES-MASK.
-           
+           IF WK-BATCH-MODE
+               PERFORM Write-Result-Record
+           ELSE
+               DISPLAY 'Resultado: ' WK-RES-MASK
+           END-IF.
+           PERFORM Write-Log-Record.
+
+       Write-Result-Record.
+           MOVE WK-N01      TO WK-RESULT-N01.
+           MOVE WK-SIN      TO WK-RESULT-SIN.
+           MOVE WK-N02      TO WK-RESULT-N02.
+           MOVE WK-RES-MASK TO WK-RESULT-MASK.
+           WRITE WK-RESULT-RECORD.
+
+       Write-Log-Record.
+           MOVE WK-NAME     TO WK-LOG-NAME.
+           MOVE WK-LEVEL    TO WK-LOG-LEVEL.
+           MOVE WK-DATE     TO WK-LOG-DATE.
+           MOVE WK-N01      TO WK-LOG-N01.
+           MOVE WK-SIN      TO WK-LOG-SIN.
+           MOVE WK-N02      TO WK-LOG-N02.
+           MOVE WK-RES-MASK TO WK-LOG-RES-MASK.
+           WRITE WK-LOG-RECORD.
+
+      ******************************************************************
+      * Emite o relatorio de controle com a quantidade de vezes que
+      * cada operacao foi usada, por nivel de usuario, no arquivo
+      * WK-REPORT-FILE, ao final da execucao.
+      ******************************************************************
+       Print-Summary-Report.
+           OPEN OUTPUT WK-REPORT-FILE.
+           IF WK-REPORT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR RPTFILE - STATUS '
+                   WK-REPORT-FILE-STATUS
+               DISPLAY 'EXECUCAO ENCERRADA SEM RELATORIO DE CONTROLE'
+               IF WK-LOG-OPEN
+                   CLOSE WK-LOG-FILE
+               END-IF
+               IF WK-TRANS-FILE-OPEN
+                   CLOSE WK-TRANS-FILE
+               END-IF
+               IF WK-RESULT-FILE-OPEN
+                   CLOSE WK-RESULT-FILE
+               END-IF
+               IF WK-USER-FILE-OPEN
+                   CLOSE WK-USER-FILE
+               END-IF
+               STOP RUN
+           END-IF.
+           MOVE 'RELATORIO DE CONTROLE - CALCULADOR' TO WK-REPORT-RECORD.
+           WRITE WK-REPORT-RECORD.
+           MOVE 'OP   ADM      USUARIO  COLABORADOR' TO WK-REPORT-RECORD.
+           WRITE WK-REPORT-RECORD.
+           SET WK-SUM-IDX TO 1.
+           PERFORM Write-Summary-Line UNTIL WK-SUM-IDX > 13.
+           CLOSE WK-REPORT-FILE.
+
+       Write-Summary-Line.
+           MOVE WK-SUM-SIN-TABLE (WK-SUM-IDX)  TO WK-RPT-SIN.
+           MOVE WK-SUM-ADM-QTD (WK-SUM-IDX)    TO WK-RPT-ADM-QTD.
+           MOVE WK-SUM-USU-QTD (WK-SUM-IDX)    TO WK-RPT-USU-QTD.
+           MOVE WK-SUM-COL-QTD (WK-SUM-IDX)    TO WK-RPT-COL-QTD.
+           MOVE WK-REPORT-LINE TO WK-REPORT-RECORD.
+           WRITE WK-REPORT-RECORD.
+           SET WK-SUM-IDX UP BY 1.
+
        End-Program.
+           PERFORM Print-Summary-Report.
+           IF WK-LOG-OPEN
+               CLOSE WK-LOG-FILE
+           END-IF.
+           IF WK-TRANS-FILE-OPEN
+               CLOSE WK-TRANS-FILE
+           END-IF.
+           IF WK-RESULT-FILE-OPEN
+               CLOSE WK-RESULT-FILE
+           END-IF.
+           IF WK-USER-FILE-OPEN
+               CLOSE WK-USER-FILE
+           END-IF.
            DISPLAY 'Finalizando programa'.
            STOP RUN.
-           
+
        END PROGRAM CALCULADOR.
