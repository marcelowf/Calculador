@@ -0,0 +1,20 @@
+//CALCULAD JOB (ACCT),'CALCULADORA',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB     : CALCULAD
+//* PROGRAM : CALCULADOR
+//* FUNCAO  : SUBMETE O CALCULADOR EM LOTE. A IDENTIFICACAO DO
+//*           USUARIO E O MODO DE EXECUCAO VEM DO PARM; AS
+//*           TRANSACOES A CALCULAR VEM DO DD TRANFILE (SYSIN).
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CALCULADOR,
+//         PARM='JOAO DA SILVA       ADMB'
+//LOGFILE  DD  DSN=PROD.CALC.LOGFILE,DISP=SHR
+//USERFILE DD  DSN=PROD.CALC.USERFILE,DISP=SHR
+//TRANFILE DD  DSN=PROD.CALC.TRANFILE,DISP=SHR
+//RESTFILE DD  DSN=PROD.CALC.RESTFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//RPTFILE  DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//
