@@ -0,0 +1,194 @@
+      ******************************************************************
+      * BOOK.cob
+      * Campos de WORKING-STORAGE do programa CALCULADOR.
+      ******************************************************************
+      ******************************************************************
+      * Cartao de PARM: quando o programa e submetido em lote via JCL
+      * (EXEC PGM=CALCULADOR,PARM='nome-nivel-modo'), a identificacao
+      * do usuario e o modo de execucao vem desta area, recebida pelo
+      * parametro de LINKAGE SECTION em Identify-User, em vez de
+      * digitados no terminal.
+      ******************************************************************
+       01  WK-PARM-CARD                PIC X(24).
+       01  WK-PARM-CARD-R REDEFINES WK-PARM-CARD.
+           05  WK-PARM-NAME            PIC X(20).
+           05  WK-PARM-LEVEL           PIC X(03).
+           05  WK-PARM-MODE            PIC X(01).
+
+       01  WK-NAME                     PIC X(20).
+
+       01  WK-LEVEL                    PIC X(03).
+           88  ADM                     VALUE 'ADM'.
+           88  USER                    VALUE 'USU'.
+           88  COWORKER                VALUE 'COL'.
+
+       01  WK-DATE                     PIC 9(08).
+       01  WK-DATE-R REDEFINES WK-DATE.
+           05  WK-YEAR-SYS             PIC 9(04).
+           05  WK-MONTH-SYS            PIC 9(02).
+           05  WK-DAY-SYS              PIC 9(02).
+
+       01  WK-MONTH-TABLE.
+           05  FILLER                  PIC X(09) VALUE 'JANEIRO  '.
+           05  FILLER                  PIC X(09) VALUE 'FEVEREIRO'.
+           05  FILLER                  PIC X(09) VALUE 'MARCO    '.
+           05  FILLER                  PIC X(09) VALUE 'ABRIL    '.
+           05  FILLER                  PIC X(09) VALUE 'MAIO     '.
+           05  FILLER                  PIC X(09) VALUE 'JUNHO    '.
+           05  FILLER                  PIC X(09) VALUE 'JULHO    '.
+           05  FILLER                  PIC X(09) VALUE 'AGOSTO   '.
+           05  FILLER                  PIC X(09) VALUE 'SETEMBRO '.
+           05  FILLER                  PIC X(09) VALUE 'OUTUBRO  '.
+           05  FILLER                  PIC X(09) VALUE 'NOVEMBRO '.
+           05  FILLER                  PIC X(09) VALUE 'DEZEMBRO '.
+       01  WK-MONTH-TABLE-R REDEFINES WK-MONTH-TABLE.
+           05  WK-MONTH                PIC X(09) OCCURS 12 TIMES.
+
+       01  WK-N01                      PIC S9(07)V9(02).
+       01  WK-N02                      PIC S9(07)V9(02).
+       01  WK-SIN                      PIC X(02).
+
+       01  WK-RES                      PIC S9(09)V9(04) VALUE ZERO.
+       01  WK-RES-WHOLE                PIC S9(09).
+       01  WK-RES-MASK                 PIC X(20).
+       01  WK-MEM-REG                  PIC S9(09)V9(04) VALUE ZERO.
+
+      ******************************************************************
+      * Modo de apresentacao do resultado: MON (moeda, 2 decimais com
+      * arredondamento), INT (numero inteiro, sem decimais) ou EXT
+      * (estendido, 4 decimais com arredondamento). Controla a mascara
+      * usada por Format-Result.
+      ******************************************************************
+       01  WK-PREC-MODE                PIC X(03) VALUE 'MON'.
+           88  WK-PREC-MONEY           VALUE 'MON'.
+           88  WK-PREC-WHOLE           VALUE 'INT'.
+           88  WK-PREC-EXT             VALUE 'EXT'.
+
+       01  WK-RES-2DEC                 PIC S9(09)V9(02).
+       01  WK-RES-4DEC                 PIC S9(09)V9(04).
+       01  WK-RES-EDIT-MONEY           PIC ----.---.--9,99.
+       01  WK-RES-EDIT-WHOLE           PIC ----.---.--9.
+       01  WK-RES-EDIT-EXT             PIC ----.---.--9,9999.
+
+      ******************************************************************
+      * Modo de execucao do programa: interativo (um calculo por
+      * execucao, digitado no terminal) ou lote (varias transacoes
+      * lidas de WK-TRANS-FILE numa unica execucao).
+      ******************************************************************
+       01  WK-RUN-MODE                 PIC X(01) VALUE 'I'.
+           88  WK-INTERACTIVE-MODE     VALUE 'I'.
+           88  WK-BATCH-MODE           VALUE 'B'.
+
+      ******************************************************************
+      * Tabela de controle: quantidade de vezes que cada operacao foi
+      * executada, por nivel de usuario, para o relatorio de fim de
+      * execucao emitido por Print-Summary-Report.
+      ******************************************************************
+       01  WK-SUMMARY-CODES.
+           05  FILLER                  PIC X(02) VALUE '+ '.
+           05  FILLER                  PIC X(02) VALUE '- '.
+           05  FILLER                  PIC X(02) VALUE '/ '.
+           05  FILLER                  PIC X(02) VALUE 'x '.
+           05  FILLER                  PIC X(02) VALUE 'm '.
+           05  FILLER                  PIC X(02) VALUE '% '.
+           05  FILLER                  PIC X(02) VALUE '^ '.
+           05  FILLER                  PIC X(02) VALUE 'q '.
+           05  FILLER                  PIC X(02) VALUE 'r '.
+           05  FILLER                  PIC X(02) VALUE 'M+'.
+           05  FILLER                  PIC X(02) VALUE 'M-'.
+           05  FILLER                  PIC X(02) VALUE 'MR'.
+           05  FILLER                  PIC X(02) VALUE 'MC'.
+       01  WK-SUMMARY-CODES-R REDEFINES WK-SUMMARY-CODES.
+           05  WK-SUM-SIN-TABLE        PIC X(02) OCCURS 13 TIMES
+                                        INDEXED BY WK-SUM-IDX.
+
+       01  WK-SUMMARY-COUNTS.
+           05  WK-SUM-COUNT-ENTRY      OCCURS 13 TIMES.
+               10  WK-SUM-ADM-QTD      PIC 9(05) VALUE ZERO.
+               10  WK-SUM-USU-QTD      PIC 9(05) VALUE ZERO.
+               10  WK-SUM-COL-QTD      PIC 9(05) VALUE ZERO.
+
+      ******************************************************************
+      * Tabela de autorizacao: para cada operacao (WK-SIN), indica se
+      * o nivel ADM, USU ou COL pode executa-la. Substitui os testes
+      * IF ADM OR COWORKER espalhados pelo Make-Decision por uma unica
+      * consulta na tabela, em Check-Authorization.
+      ******************************************************************
+       01  WK-AUTH-TABLE-VALUES.
+           05  FILLER                  PIC X(05) VALUE '+ SSS'.
+           05  FILLER                  PIC X(05) VALUE '- SSS'.
+           05  FILLER                  PIC X(05) VALUE '/ SSS'.
+           05  FILLER                  PIC X(05) VALUE 'x SSS'.
+           05  FILLER                  PIC X(05) VALUE 'm SNS'.
+           05  FILLER                  PIC X(05) VALUE '% SSS'.
+           05  FILLER                  PIC X(05) VALUE '^ SSS'.
+           05  FILLER                  PIC X(05) VALUE 'q SSS'.
+           05  FILLER                  PIC X(05) VALUE 'r SSS'.
+           05  FILLER                  PIC X(05) VALUE 'M+SSS'.
+           05  FILLER                  PIC X(05) VALUE 'M-SSS'.
+           05  FILLER                  PIC X(05) VALUE 'MRSSS'.
+           05  FILLER                  PIC X(05) VALUE 'MCSSS'.
+       01  WK-AUTH-TABLE REDEFINES WK-AUTH-TABLE-VALUES.
+           05  WK-AUTH-ENTRY           OCCURS 13 TIMES
+                                        INDEXED BY WK-AUTH-IDX.
+               10  WK-AUTH-SIN         PIC X(02).
+               10  WK-AUTH-ADM-SW      PIC X(01).
+               10  WK-AUTH-USU-SW      PIC X(01).
+               10  WK-AUTH-COL-SW      PIC X(01).
+
+       01  WK-AUTH-OK-SW               PIC X(01) VALUE 'N'.
+           88  WK-AUTH-OK              VALUE 'S'.
+
+       01  WK-REPORT-LINE.
+           05  WK-RPT-SIN              PIC X(02).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WK-RPT-ADM-QTD          PIC ZZZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WK-RPT-USU-QTD          PIC ZZZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WK-RPT-COL-QTD          PIC ZZZZ9.
+
+      ******************************************************************
+      * Indicadores de controle (switches).
+      ******************************************************************
+       01  WK-LOG-OPEN-SW              PIC X(01) VALUE 'N'.
+           88  WK-LOG-OPEN             VALUE 'S'.
+
+       01  WK-TRANS-EOF-SW             PIC X(01) VALUE 'N'.
+           88  WK-TRANS-EOF            VALUE 'S'.
+
+       01  WK-TRANS-FILE-OPEN-SW       PIC X(01) VALUE 'N'.
+           88  WK-TRANS-FILE-OPEN      VALUE 'S'.
+
+       01  WK-RESULT-FILE-OPEN-SW      PIC X(01) VALUE 'N'.
+           88  WK-RESULT-FILE-OPEN     VALUE 'S'.
+
+       01  WK-USER-FOUND-SW            PIC X(01) VALUE 'N'.
+           88  WK-USER-FOUND           VALUE 'S'.
+
+       01  WK-INPUT-VALID-SW           PIC X(01) VALUE 'S'.
+           88  WK-INPUT-VALID          VALUE 'S'.
+
+       01  WK-USER-FILE-OPEN-SW        PIC X(01) VALUE 'N'.
+           88  WK-USER-FILE-OPEN       VALUE 'S'.
+
+       01  WK-SIN-VALID-SW             PIC X(01) VALUE 'S'.
+           88  WK-SIN-VALID            VALUE 'S'.
+
+      ******************************************************************
+      * Controla a repeticao de calculos numa mesma execucao interativa
+      * (S = efetua mais uma conta, N = encerra a sessao), para que os
+      * registradores de memoria (M+/M-/MR/MC) tenham mais de um calculo
+      * na mesma execucao em que acumular.
+      ******************************************************************
+       01  WK-CONTINUE-SW              PIC X(01) VALUE 'S'.
+           88  WK-CONTINUE             VALUE 'S'.
+
+      ******************************************************************
+      * Status de arquivo (FILE STATUS) de cada arquivo do programa.
+      ******************************************************************
+       01  WK-LOG-FILE-STATUS          PIC X(02) VALUE '00'.
+       01  WK-TRANS-FILE-STATUS        PIC X(02) VALUE '00'.
+       01  WK-RESULT-FILE-STATUS       PIC X(02) VALUE '00'.
+       01  WK-USER-FILE-STATUS         PIC X(02) VALUE '00'.
+       01  WK-REPORT-FILE-STATUS       PIC X(02) VALUE '00'.
