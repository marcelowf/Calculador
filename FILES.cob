@@ -0,0 +1,41 @@
+      ******************************************************************
+      * FILES.cob
+      * Layouts de FD dos arquivos do programa CALCULADOR.
+      ******************************************************************
+       FD  WK-LOG-FILE.
+       01  WK-LOG-RECORD.
+           05  WK-LOG-NAME             PIC X(20).
+           05  WK-LOG-LEVEL            PIC X(03).
+           05  WK-LOG-DATE             PIC 9(08).
+           05  WK-LOG-N01              PIC S9(07)V9(02)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+           05  WK-LOG-SIN              PIC X(02).
+           05  WK-LOG-N02              PIC S9(07)V9(02)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+           05  WK-LOG-RES-MASK         PIC X(20).
+
+       FD  WK-USER-FILE.
+       01  WK-USER-RECORD.
+           05  WK-USER-NAME            PIC X(20).
+           05  WK-USER-LEVEL           PIC X(03).
+
+       FD  WK-TRANS-FILE.
+       01  WK-TRANS-RECORD.
+           05  WK-TRANS-N01            PIC S9(07)V9(02)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+           05  WK-TRANS-SIN            PIC X(02).
+           05  WK-TRANS-N02            PIC S9(07)V9(02)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+           05  WK-TRANS-PREC           PIC X(03).
+
+       FD  WK-RESULT-FILE.
+       01  WK-RESULT-RECORD.
+           05  WK-RESULT-N01           PIC S9(07)V9(02)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+           05  WK-RESULT-SIN           PIC X(02).
+           05  WK-RESULT-N02           PIC S9(07)V9(02)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+           05  WK-RESULT-MASK          PIC X(20).
+
+       FD  WK-REPORT-FILE.
+       01  WK-REPORT-RECORD            PIC X(80).
